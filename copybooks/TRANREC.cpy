@@ -0,0 +1,54 @@
+000100***************************************************************
+000200*                                                               *
+000300*    TRANREC.CPY                                                *
+000400*                                                                *
+000500*    DAILY TRANSACTION RECORD LAYOUT.  SHARED BY THE DAILY       *
+000600*    INPUT FILE, THE SORTED OUTPUT FILE, THE IN-MEMORY SORT      *
+000650*    TABLE AND ITS MERGE SCRATCH AREA, AND ANY OTHER FILE OR     *
+000660*    AREA THAT CARRIES A TRANSACTION IMAGE.  THE RECORD IS       *
+000670*    KEYED ON THE ACCOUNT NUMBER.                                *
+000900*                                                                *
+000950*    THIS COPYBOOK HOLDS ONLY THE FIELD LIST, NOT THE 01-LEVEL  *
+000960*    RECORD HEADER, SO THE SAME TEXT CAN BE COPIED IN EITHER AS *
+000970*    A TOP-LEVEL RECORD (UNDER AN FD) OR AS A NESTED GROUP      *
+000980*    UNDER AN OCCURS TABLE ENTRY.  TWO PLACEHOLDERS ARE USED:   *
+001000*                                                                *
+001010*        :PREFIX:   - GIVES EACH COPY ITS OWN UNIQUE DATA NAMES *
+001020*        :LVLFLD:   - LEVEL NUMBER FOR THE TOP FIELDS           *
+001030*        :LVLSUB:   - LEVEL NUMBER FOR THE DATE SUB-FIELDS      *
+001040*                     (ONE DEEPER THAN :LVLFLD:)                *
+001050*                                                                *
+001060*    CALLER WRITES THE 01-LEVEL (OR OCCURS) HEADER ITSELF AND   *
+001070*    THEN COPIES THE FIELD LIST UNDER IT, E.G. FOR AN FD:       *
+001080*                                                                *
+001090*        01  DAILY-IN-RECORD.                                   *
+001100*            COPY TRANREC REPLACING ==:PREFIX:== BY ==DAILY-IN==*
+001110*                ==:LVLFLD:== BY ==05== ==:LVLSUB:== BY ==10==. *
+001120*                                                                *
+001130*    OR FOR A TABLE ENTRY NESTED UNDER AN OCCURS:                *
+001140*                                                                *
+001150*        05  TRAN-TABLE-ENTRY OCCURS 0 TO 4000 TIMES             *
+001160*                DEPENDING ON TBL-COUNT INDEXED BY TBL-IDX.      *
+001170*            COPY TRANREC REPLACING ==:PREFIX:== BY ==TBL==      *
+001180*                ==:LVLFLD:== BY ==10== ==:LVLSUB:== BY ==15==.  *
+001190*                                                                *
+001600*    MODIFICATION HISTORY                                       *
+001700*    DATE       INIT DESCRIPTION                                 *
+001800*    -------    ---- -------------------------------------------*
+001900*    2026-08-08 JRM  ORIGINAL COPYBOOK - TRANSACTION RECORD      *
+002000*                    LAYOUT FOR THE SORTING-ALGORITHM REDESIGN.  *
+002050*    2026-08-08 JRM  DROPPED THE 01-LEVEL HEADER AND PARAMETER-  *
+002060*                    IZED THE FIELD LEVEL NUMBERS SO THE SAME    *
+002070*                    FIELD LIST CAN BE COPIED UNDER AN FD OR     *
+002080*                    NESTED UNDER TRAN-TABLE/WORK-TABLE'S        *
+002090*                    OCCURS ENTRIES, KEEPING ALL FOUR RECORD     *
+002100*                    AREAS IN LOCKSTEP WITH ONE SOURCE.          *
+002150*                                                                *
+002200***************************************************************
+002300    :LVLFLD:  :PREFIX:-ACCOUNT-NO          PIC 9(07).
+002500    :LVLFLD:  :PREFIX:-AMOUNT              PIC S9(07)V99.
+002600    :LVLFLD:  :PREFIX:-DATE.
+002700        :LVLSUB:  :PREFIX:-DATE-CCYY       PIC 9(04).
+002800        :LVLSUB:  :PREFIX:-DATE-MM         PIC 9(02).
+002900        :LVLSUB:  :PREFIX:-DATE-DD         PIC 9(02).
+003000    :LVLFLD:  FILLER                       PIC X(10).
