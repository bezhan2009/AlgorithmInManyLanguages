@@ -1,40 +1,728 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SORTING-ALGORITHM.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  ARR PIC 9(2) OCCURS 7 TIMES VALUE IS 64, 34, 25, 12, 22, 11, 90.
-01  N   PIC 99 VALUE 7.
-01  I   PIC 99.
-01  J   PIC 99.
-01  TEMP PIC 99.
-
-PROCEDURE DIVISION.
-BEGIN.
-    PERFORM 1000-INITIALIZE-DATA
-    PERFORM 2000-BUBBLE-SORT
-    PERFORM 3000-PRINT-SORTED-DATA
-    STOP RUN.
-
-1000-INITIALIZE-DATA.
-    DISPLAY "Initial Array:".
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-        DISPLAY ARR(I)
-    END-PERFORM.
-
-2000-BUBBLE-SORT.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I >= N
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J <= N - I
-            IF ARR(J) > ARR(J + 1)
-                MOVE ARR(J) TO TEMP
-                MOVE ARR(J + 1) TO ARR(J)
-                MOVE TEMP TO ARR(J + 1)
-            END-IF
-        END-PERFORM
-    END-PERFORM.
-
-3000-PRINT-SORTED-DATA.
-    DISPLAY "Sorted Array:".
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-        DISPLAY ARR(I)
-    END-PERFORM.
\ No newline at end of file
+000100*****************************************************************
+000110*                                                                *
+000120*    SORTING-ALGORITHM                                           *
+000130*                                                                *
+000140*    DAILY TRANSACTION SORT.  READS THE DAY'S TRANSACTION FILE,  *
+000150*    EDITS EACH RECORD, SORTS THE SURVIVING RECORDS BY ACCOUNT   *
+000160*    NUMBER (ASCENDING OR DESCENDING, PER THE CONTROL CARD),     *
+000170*    REPORTS DUPLICATE KEYS AND CONTROL TOTALS, AND WRITES THE   *
+000180*    SORTED RESULT TO A FILE FOR THE NEXT STEP IN THE OVERNIGHT  *
+000190*    CHAIN.  A CHECKPOINT IS LOGGED ONLY ONCE THE SORTED OUTPUT  *
+000200*    FILE HAS ACTUALLY BEEN WRITTEN, SO A RERUN AFTER AN ABEND   *
+000210*    CAN RELOAD THAT OUTPUT INSTEAD OF REREADING AND RESORTING   *
+000215*    THE WHOLE FILE.  A NORMAL, CLEAN FINISH CLEARS THE          *
+000217*    CHECKPOINT SO THE NEXT DAY'S RUN ALWAYS STARTS FRESH.       *
+000220*                                                                *
+000230*    MODIFICATION HISTORY                                        *
+000240*    DATE       INIT DESCRIPTION                                 *
+000250*    -------    ---- --------------------------------------------*
+000260*    2026-08-08 JRM  REPLACED THE 7-ELEMENT IN-STORAGE ARRAY     *
+000270*                    WITH A DAILY TRANSACTION FILE, A PROPER    *
+000280*                    RECORD LAYOUT, A DYNAMIC TABLE, AN EDIT    *
+000290*                    SCALABLE MERGE SORT, ASCENDING/DESCENDING   *
+000300*                    CONTROL, DUPLICATE-KEY AND CONTROL-TOTAL    *
+000310*                    REPORTING, AND CHECKPOINT/RESTART.          *
+000312*    2026-08-08 JRM  FIXED CHECKPOINT LIFECYCLE: THE "COMPLETE"  *
+000314*                    STAGE IS NOW WRITTEN ONLY AFTER THE SORTED  *
+000316*                    OUTPUT FILE IS ACTUALLY WRITTEN, A CLEAN    *
+000317*                    FINISH CLEARS THE CHECKPOINT, A RELOAD      *
+000318*                    THAT DOES NOT MATCH THE CHECKPOINTED COUNT  *
+000319*                    ABENDS RATHER THAN SILENTLY SUCCEEDING, AND *
+000321*                    A MISSING MANDATORY INPUT FILE NOW ABENDS   *
+000322*                    THE STEP INSTEAD OF FALLING THROUGH TO A    *
+000323*                    CLEAN-LOOKING ZERO-RECORD REPORT.           *
+000324*                                                                *
+000330*****************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. SORTING-ALGORITHM.
+000360 AUTHOR. J R MERCER.
+000370 INSTALLATION. DAILY PROCESSING - OPERATIONS.
+000380 DATE-WRITTEN. 2026-08-08.
+000390 DATE-COMPILED.
+000400*
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT DAILY-INPUT-FILE
+000450         ASSIGN TO "DAILYIN"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-DAILY-IN-STATUS.
+000480*
+000490     SELECT OPTIONAL SORTED-OUTPUT-FILE
+000500         ASSIGN TO "SORTOUT"
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-SORTED-OUT-STATUS.
+000530*
+000540     SELECT EXCEPTION-FILE
+000550         ASSIGN TO "EXCPTOUT"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-EXCEPTION-STATUS.
+000580*
+000590     SELECT DUPLICATE-FILE
+000600         ASSIGN TO "DUPSOUT"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-DUPLICATE-STATUS.
+000630*
+000640     SELECT OPTIONAL CONTROL-CARD-FILE
+000650         ASSIGN TO "CTLCARD"
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS WS-CONTROL-STATUS.
+000680*
+000690     SELECT OPTIONAL CHECKPOINT-FILE
+000700         ASSIGN TO "CKPTFILE"
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000730*
+000740 DATA DIVISION.
+000750 FILE SECTION.
+000760 FD  DAILY-INPUT-FILE.
+000762 01  DAILY-IN-RECORD.
+000764     COPY TRANREC REPLACING ==:PREFIX:== BY ==DAILY-IN==
+000766         ==:LVLFLD:== BY ==05== ==:LVLSUB:== BY ==10==.
+000780*
+000790 FD  SORTED-OUTPUT-FILE.
+000792 01  SORTED-OUT-RECORD.
+000794     COPY TRANREC REPLACING ==:PREFIX:== BY ==SORTED-OUT==
+000796         ==:LVLFLD:== BY ==05== ==:LVLSUB:== BY ==10==.
+000810*
+000820 FD  EXCEPTION-FILE.
+000830 01  EXCEPTION-RECORD.
+000840     05  EXC-ACCOUNT-NO              PIC 9(07).
+000850     05  EXC-AMOUNT                  PIC S9(07)V99.
+000860     05  EXC-REASON                  PIC X(30).
+000870     05  FILLER                      PIC X(33).
+000880*
+000890 FD  DUPLICATE-FILE.
+000900 01  DUPLICATE-RECORD.
+000910     05  DUP-ACCOUNT-NO               PIC 9(07).
+000920     05  DUP-AMOUNT-1                 PIC S9(07)V99.
+000930     05  DUP-AMOUNT-2                 PIC S9(07)V99.
+000940     05  FILLER                       PIC X(20).
+000950*
+000960 FD  CONTROL-CARD-FILE.
+000970 01  CONTROL-CARD-RECORD.
+000980     05  CC-SORT-DIRECTION            PIC X(01).
+000990     05  FILLER                       PIC X(39).
+001000*
+001010 FD  CHECKPOINT-FILE.
+001020 01  CHECKPOINT-RECORD.
+001030     05  CKPT-STAGE                   PIC X(10).
+001040     05  CKPT-COUNT                   PIC 9(04).
+001042     05  CKPT-READ-COUNT              PIC 9(04).
+001044     05  CKPT-REJECT-COUNT            PIC 9(04).
+001050     05  FILLER                       PIC X(18).
+001060*
+001070 WORKING-STORAGE SECTION.
+001080*
+001090*    FILE STATUS CODES
+001100*
+001110 77  WS-DAILY-IN-STATUS               PIC X(02).
+001120 77  WS-SORTED-OUT-STATUS             PIC X(02).
+001130 77  WS-EXCEPTION-STATUS              PIC X(02).
+001140 77  WS-DUPLICATE-STATUS              PIC X(02).
+001150 77  WS-CONTROL-STATUS                PIC X(02).
+001160 77  WS-CHECKPOINT-STATUS             PIC X(02).
+001165 77  WS-ABORT-FILE-ID                 PIC X(08) VALUE SPACES.
+001168 77  WS-ABORT-STATUS                  PIC X(02) VALUE SPACES.
+001170*
+001180*    SWITCHES
+001190*
+001200 77  SW-END-OF-FILE                   PIC X(01) VALUE "N".
+001210     88  END-OF-FILE                      VALUE "Y".
+001220     88  NOT-END-OF-FILE                  VALUE "N".
+001230 77  SW-SORT-DIRECTION                PIC X(01) VALUE "A".
+001240     88  SORT-ASCENDING                    VALUE "A".
+001250     88  SORT-DESCENDING                   VALUE "D".
+001260 77  SW-RESTART                       PIC X(01) VALUE "N".
+001270     88  RESTART-FROM-CHECKPOINT           VALUE "Y".
+001280     88  NO-RESTART-NEEDED                 VALUE "N".
+001290 77  SW-RECORD-INVALID                PIC X(01) VALUE "N".
+001300     88  RECORD-INVALID                    VALUE "Y".
+001310     88  RECORD-VALID                      VALUE "N".
+001320*
+001330*    TABLE SIZE AND EDIT LIMITS
+001340*
+001350 77  WS-TBL-MAX                       PIC 9(04) COMP VALUE 4000.
+001360 77  TBL-COUNT                        PIC 9(04) COMP VALUE ZERO.
+001370 77  WS-MIN-VALID-AMOUNT     PIC S9(07)V99 VALUE -999999.99.
+001380 77  WS-MAX-VALID-AMOUNT        PIC S9(07)V99 VALUE 999999.99.
+001390*
+001400*    RUN COUNTERS AND ACCUMULATORS
+001410*
+001420 77  WS-READ-COUNT                    PIC 9(04) COMP VALUE ZERO.
+001430 77  WS-REJECT-COUNT                  PIC 9(04) COMP VALUE ZERO.
+001440 77  WS-DUP-COUNT                     PIC 9(04) COMP VALUE ZERO.
+001450 77  WS-SUM-AMOUNT                    PIC S9(11)V99 VALUE ZERO.
+001460 77  WS-MIN-AMOUNT                    PIC S9(07)V99 VALUE ZERO.
+001470 77  WS-MAX-AMOUNT                    PIC S9(07)V99 VALUE ZERO.
+001480 77  WS-EDIT-REASON                   PIC X(30) VALUE SPACES.
+001490*
+001500*    SUBSCRIPTS AND MERGE SORT WORK FIELDS
+001510*
+001520 77  I                                PIC 9(04) COMP VALUE ZERO.
+001530 77  J                                PIC 9(04) COMP VALUE ZERO.
+001540 77  WS-WIDTH                         PIC 9(04) COMP VALUE ZERO.
+001550 77  WS-LOW                           PIC 9(04) COMP VALUE ZERO.
+001560 77  WS-MID                           PIC 9(04) COMP VALUE ZERO.
+001570 77  WS-HIGH                          PIC 9(04) COMP VALUE ZERO.
+001580 77  WS-P                             PIC 9(04) COMP VALUE ZERO.
+001590 77  WS-Q                             PIC 9(04) COMP VALUE ZERO.
+001600 77  WS-T                             PIC 9(04) COMP VALUE ZERO.
+001610 77  WS-CP                            PIC 9(04) COMP VALUE ZERO.
+001615 77  WS-EXPECTED-COUNT                PIC 9(04) COMP VALUE ZERO.
+001620*
+001630*    TRANSACTION TABLE - SIZED TO THE ACTUAL DAY'S VOLUME VIA
+001640*    OCCURS DEPENDING ON TBL-COUNT, UP TO WS-TBL-MAX ENTRIES.
+001650*
+001660 01  TRAN-TABLE.
+001670     05  TRAN-TABLE-ENTRY OCCURS 0 TO 4000 TIMES
+001680             DEPENDING ON TBL-COUNT
+001690             INDEXED BY TBL-IDX.
+001695         COPY TRANREC REPLACING ==:PREFIX:== BY ==TBL==
+001697             ==:LVLFLD:== BY ==10== ==:LVLSUB:== BY ==15==.
+001770*
+001780*    SCRATCH TABLE USED BY THE MERGE SORT TO HOLD ONE MERGED
+001790*    SEGMENT BEFORE IT IS COPIED BACK OVER TRAN-TABLE.
+001800*
+001810 01  WORK-TABLE.
+001820     05  WORK-TABLE-ENTRY OCCURS 4000 TIMES
+001830             INDEXED BY WORK-IDX.
+001835         COPY TRANREC REPLACING ==:PREFIX:== BY ==WK==
+001837             ==:LVLFLD:== BY ==10== ==:LVLSUB:== BY ==15==.
+001910*
+001920 PROCEDURE DIVISION.
+001930*
+001940*****************************************************************
+001950*    0000-MAINLINE - DRIVES THE DAILY SORT FROM LOAD THROUGH     *
+001960*    THE FINAL CONTROL-TOTAL REPORT.                             *
+001970*****************************************************************
+001980 0000-MAINLINE.
+001990     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002000     IF RESTART-FROM-CHECKPOINT
+002010         PERFORM 3600-RELOAD-SORTED-OUTPUT THRU 3600-EXIT
+002020     ELSE
+002030         PERFORM 2000-LOAD-AND-EDIT-DATA THRU 2000-EXIT
+002040         PERFORM 3000-SORT-TABLE THRU 3000-EXIT
+002050     END-IF
+002060     PERFORM 3700-WRITE-CHECKPOINT THRU 3700-EXIT
+002065     IF NOT RESTART-FROM-CHECKPOINT
+002070         PERFORM 4000-DETECT-DUPLICATES THRU 4000-EXIT
+002075     END-IF
+002080     PERFORM 5000-PRINT-SORTED-DATA THRU 5000-EXIT
+002085     PERFORM 5200-MARK-CHECKPOINT-COMPLETE THRU 5200-EXIT
+002090     PERFORM 6000-PRINT-SUMMARY-REPORT THRU 6000-EXIT
+002100     PERFORM 9999-TERMINATE THRU 9999-EXIT
+002110     STOP RUN.
+002120*
+002130*****************************************************************
+002140*    1000-INITIALIZE - OPENS THE REPORT FILES, PICKS UP THE      *
+002150*    SORT-DIRECTION CONTROL CARD, AND CHECKS FOR A CHECKPOINT    *
+002160*    LEFT BY A PRIOR, INCOMPLETE RUN.                            *
+002170*****************************************************************
+002180 1000-INITIALIZE.
+002190     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT
+002200     PERFORM 1200-CHECK-FOR-CHECKPOINT THRU 1200-EXIT
+002202     PERFORM 1300-OPEN-REPORT-FILES THRU 1300-EXIT
+002210     .
+002240 1000-EXIT.
+002250     EXIT.
+002260*
+002270 1100-READ-CONTROL-CARD.
+002280     MOVE "A" TO SW-SORT-DIRECTION
+002290     OPEN INPUT CONTROL-CARD-FILE
+002292     IF WS-CONTROL-STATUS NOT = "00"
+002293             AND WS-CONTROL-STATUS NOT = "05"
+002294         MOVE "CTLCARD" TO WS-ABORT-FILE-ID
+002296         MOVE WS-CONTROL-STATUS TO WS-ABORT-STATUS
+002298         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+002299     END-IF
+002300     READ CONTROL-CARD-FILE
+002310         AT END
+002320             CONTINUE
+002330         NOT AT END
+002340             IF CC-SORT-DIRECTION = "D"
+002350                 MOVE "D" TO SW-SORT-DIRECTION
+002360             END-IF
+002370     END-READ
+002380     CLOSE CONTROL-CARD-FILE
+002390     .
+002400 1100-EXIT.
+002410     EXIT.
+002420*
+002430 1200-CHECK-FOR-CHECKPOINT.
+002440     MOVE "N" TO SW-RESTART
+002450     MOVE "N" TO SW-END-OF-FILE
+002460     OPEN INPUT CHECKPOINT-FILE
+002462     IF WS-CHECKPOINT-STATUS NOT = "00"
+002463             AND WS-CHECKPOINT-STATUS NOT = "05"
+002464         MOVE "CKPTFILE" TO WS-ABORT-FILE-ID
+002465         MOVE WS-CHECKPOINT-STATUS TO WS-ABORT-STATUS
+002466         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+002467     END-IF
+002470     PERFORM 1210-READ-ONE-CHECKPOINT THRU 1210-EXIT
+002480         UNTIL END-OF-FILE
+002490     CLOSE CHECKPOINT-FILE
+002500     MOVE "N" TO SW-END-OF-FILE
+002510     .
+002520 1200-EXIT.
+002530     EXIT.
+002540*
+002550 1210-READ-ONE-CHECKPOINT.
+002560     READ CHECKPOINT-FILE
+002570         AT END
+002580             MOVE "Y" TO SW-END-OF-FILE
+002590         NOT AT END
+002600             IF CKPT-STAGE = "COMPLETE"
+002610                 MOVE "Y" TO SW-RESTART
+002620                 MOVE CKPT-COUNT TO WS-EXPECTED-COUNT
+002622                 MOVE CKPT-READ-COUNT TO WS-READ-COUNT
+002624                 MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+002630             END-IF
+002640     END-READ
+002650     .
+002660 1210-EXIT.
+002670     EXIT.
+002680*
+002681*************************************************************
+002682*    1300-OPEN-REPORT-FILES - OPENS EXCPTOUT AND DUPSOUT.  ON  *
+002683*    A NORMAL RUN THESE ARE TRUNCATED (OPEN OUTPUT) SO EACH    *
+002684*    DAY STARTS A CLEAN REPORT; ON A CHECKPOINT RESTART THEY   *
+002685*    ARE OPENED EXTEND SO THE EXCEPTIONS AND DUPLICATES THE    *
+002686*    ORIGINAL, INTERRUPTED RUN ALREADY REPORTED ARE NOT LOST.  *
+002687*************************************************************
+002688 1300-OPEN-REPORT-FILES.
+002689     IF RESTART-FROM-CHECKPOINT
+002690         OPEN EXTEND EXCEPTION-FILE
+002691         OPEN EXTEND DUPLICATE-FILE
+002692     ELSE
+002693         OPEN OUTPUT EXCEPTION-FILE
+002694         OPEN OUTPUT DUPLICATE-FILE
+002695     END-IF
+002696     IF WS-EXCEPTION-STATUS NOT = "00"
+002697         MOVE "EXCPTOUT" TO WS-ABORT-FILE-ID
+002698         MOVE WS-EXCEPTION-STATUS TO WS-ABORT-STATUS
+002699         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+002700     END-IF
+002701     IF WS-DUPLICATE-STATUS NOT = "00"
+002702         MOVE "DUPSOUT" TO WS-ABORT-FILE-ID
+002703         MOVE WS-DUPLICATE-STATUS TO WS-ABORT-STATUS
+002704         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+002705     END-IF
+002706     .
+002707 1300-EXIT.
+002708     EXIT.
+002709*
+002711*****************************************************************
+002712*    2000-LOAD-AND-EDIT-DATA - READS THE DAILY TRANSACTION FILE  *
+002713*    UNTIL END OF FILE, EDITS EACH RECORD, AND LOADS THE VALID   *
+002714*    ONES INTO TRAN-TABLE.                                      *
+002715*****************************************************************
+002740 2000-LOAD-AND-EDIT-DATA.
+002750     MOVE ZERO TO TBL-COUNT
+002760     MOVE "N" TO SW-END-OF-FILE
+002770     OPEN INPUT DAILY-INPUT-FILE
+002780     IF WS-DAILY-IN-STATUS NOT = "00"
+002790         DISPLAY "SORTING-ALGORITHM - UNABLE TO OPEN DAILYIN, "
+002800             "STATUS = " WS-DAILY-IN-STATUS
+002805         MOVE 16 TO RETURN-CODE
+002815         STOP RUN
+002820     END-IF
+002830     PERFORM 2100-PROCESS-ONE-INPUT-RECORD THRU 2100-EXIT
+002840         UNTIL END-OF-FILE
+002850     CLOSE DAILY-INPUT-FILE
+002860     .
+002870 2000-EXIT.
+002880     EXIT.
+002890*
+002900 2100-PROCESS-ONE-INPUT-RECORD.
+002910     READ DAILY-INPUT-FILE
+002920         AT END
+002930             MOVE "Y" TO SW-END-OF-FILE
+002940         NOT AT END
+002950             ADD 1 TO WS-READ-COUNT
+002960             PERFORM 2200-EDIT-INPUT-RECORD THRU 2200-EXIT
+002970     END-READ
+002980     .
+002990 2100-EXIT.
+003000     EXIT.
+003010*
+003020*    2200-EDIT-INPUT-RECORD - BASIC EDITS: KEY PRESENT AND
+003030*    NUMERIC, AMOUNT NUMERIC AND IN RANGE.  FAILING RECORDS GO
+003040*    TO THE EXCEPTION FILE INSTEAD OF THE SORT TABLE.
+003050*
+003060 2200-EDIT-INPUT-RECORD.
+003070     MOVE "N" TO SW-RECORD-INVALID
+003080     MOVE SPACES TO WS-EDIT-REASON
+003090     IF DAILY-IN-ACCOUNT-NO NOT NUMERIC
+003100         MOVE "Y" TO SW-RECORD-INVALID
+003110         MOVE "ACCOUNT NUMBER NOT NUMERIC" TO WS-EDIT-REASON
+003120     ELSE
+003130         IF DAILY-IN-ACCOUNT-NO = ZERO
+003140             MOVE "Y" TO SW-RECORD-INVALID
+003150             MOVE "ACCOUNT NUMBER MISSING" TO WS-EDIT-REASON
+003160         END-IF
+003170     END-IF
+003180     IF RECORD-VALID
+003190         IF DAILY-IN-AMOUNT NOT NUMERIC
+003200             MOVE "Y" TO SW-RECORD-INVALID
+003210             MOVE "AMOUNT NOT NUMERIC" TO WS-EDIT-REASON
+003220         ELSE
+003230             IF DAILY-IN-AMOUNT < WS-MIN-VALID-AMOUNT
+003240                     OR DAILY-IN-AMOUNT > WS-MAX-VALID-AMOUNT
+003250                 MOVE "Y" TO SW-RECORD-INVALID
+003260                 MOVE "AMOUNT OUT OF RANGE" TO WS-EDIT-REASON
+003270             END-IF
+003280         END-IF
+003290     END-IF
+003300     IF RECORD-INVALID
+003310         PERFORM 2300-WRITE-EXCEPTION-RECORD THRU 2300-EXIT
+003320     ELSE
+003330         PERFORM 2400-ADD-TO-TABLE THRU 2400-EXIT
+003340     END-IF
+003350     .
+003360 2200-EXIT.
+003370     EXIT.
+003380*
+003390 2300-WRITE-EXCEPTION-RECORD.
+003400     ADD 1 TO WS-REJECT-COUNT
+003410     MOVE DAILY-IN-ACCOUNT-NO TO EXC-ACCOUNT-NO
+003420     MOVE DAILY-IN-AMOUNT TO EXC-AMOUNT
+003430     MOVE WS-EDIT-REASON TO EXC-REASON
+003440     WRITE EXCEPTION-RECORD
+003450     .
+003460 2300-EXIT.
+003470     EXIT.
+003480*
+003490 2400-ADD-TO-TABLE.
+003500     IF TBL-COUNT >= WS-TBL-MAX
+003510         MOVE "TABLE CAPACITY EXCEEDED" TO WS-EDIT-REASON
+003520         PERFORM 2300-WRITE-EXCEPTION-RECORD THRU 2300-EXIT
+003530     ELSE
+003540         ADD 1 TO TBL-COUNT
+003550         MOVE DAILY-IN-ACCOUNT-NO TO TBL-ACCOUNT-NO(TBL-COUNT)
+003560         MOVE DAILY-IN-AMOUNT     TO TBL-AMOUNT(TBL-COUNT)
+003570         MOVE DAILY-IN-DATE-CCYY  TO TBL-DATE-CCYY(TBL-COUNT)
+003580         MOVE DAILY-IN-DATE-MM    TO TBL-DATE-MM(TBL-COUNT)
+003590         MOVE DAILY-IN-DATE-DD    TO TBL-DATE-DD(TBL-COUNT)
+003600     END-IF
+003610     .
+003620 2400-EXIT.
+003630     EXIT.
+003640*
+003650*****************************************************************
+003660*    3000-SORT-TABLE - ITERATIVE BOTTOM-UP MERGE SORT OVER       *
+003670*    TRAN-TABLE, KEYED ON TBL-ACCOUNT-NO.  RUN TIME IS ON THE    *
+003680*    ORDER OF N LOG N COMPARISONS/MOVES, SO IT SCALES TO A FULL  *
+003690*    DAY'S VOLUME INSTEAD OF THE OLD O(N**2) BUBBLE SORT.        *
+003700*    SW-SORT-DIRECTION SELECTS ASCENDING OR DESCENDING ORDER.    *
+003710*                                                                *
+003720*****************************************************************
+003730 3000-SORT-TABLE.
+003740     MOVE 1 TO WS-WIDTH
+003750     PERFORM 3100-MERGE-PASS THRU 3100-EXIT
+003760         UNTIL WS-WIDTH >= TBL-COUNT
+003770     .
+003780 3000-EXIT.
+003790     EXIT.
+003800*
+003810 3100-MERGE-PASS.
+003820     MOVE 1 TO WS-LOW
+003830     PERFORM 3200-MERGE-SEGMENT THRU 3200-EXIT
+003840         UNTIL WS-LOW > TBL-COUNT
+003850     COMPUTE WS-WIDTH = WS-WIDTH * 2
+003860     .
+003870 3100-EXIT.
+003880     EXIT.
+003890*
+003900 3200-MERGE-SEGMENT.
+003910     COMPUTE WS-MID = WS-LOW + WS-WIDTH - 1
+003920     IF WS-MID > TBL-COUNT
+003930         MOVE TBL-COUNT TO WS-MID
+003940     END-IF
+003950     COMPUTE WS-HIGH = WS-LOW + (2 * WS-WIDTH) - 1
+003960     IF WS-HIGH > TBL-COUNT
+003970         MOVE TBL-COUNT TO WS-HIGH
+003980     END-IF
+003990     IF WS-MID < WS-HIGH
+004000         PERFORM 3300-MERGE-RANGE THRU 3300-EXIT
+004010     END-IF
+004020     COMPUTE WS-LOW = WS-LOW + (2 * WS-WIDTH)
+004030     .
+004040 3200-EXIT.
+004050     EXIT.
+004060*
+004070*    3300-MERGE-RANGE - MERGES TRAN-TABLE(WS-LOW:WS-MID) WITH
+004080*    TRAN-TABLE(WS-MID+1:WS-HIGH) INTO WORK-TABLE, THEN COPIES
+004090*    THE MERGED SEGMENT BACK OVER TRAN-TABLE.
+004100*
+004110 3300-MERGE-RANGE.
+004120     MOVE WS-LOW TO WS-P
+004130     COMPUTE WS-Q = WS-MID + 1
+004140     MOVE WS-LOW TO WS-T
+004150     PERFORM 3310-MERGE-COMPARE THRU 3310-EXIT
+004160         UNTIL WS-P > WS-MID OR WS-Q > WS-HIGH
+004170     PERFORM 3320-DRAIN-LEFT THRU 3320-EXIT
+004180         UNTIL WS-P > WS-MID
+004190     PERFORM 3330-DRAIN-RIGHT THRU 3330-EXIT
+004200         UNTIL WS-Q > WS-HIGH
+004210     PERFORM 3340-COPY-BACK-ONE THRU 3340-EXIT
+004220         VARYING WS-CP FROM WS-LOW BY 1 UNTIL WS-CP > WS-HIGH
+004230     .
+004240 3300-EXIT.
+004250     EXIT.
+004260*
+004270 3310-MERGE-COMPARE.
+004280     EVALUATE TRUE
+004290         WHEN SORT-ASCENDING
+004300                 AND TBL-ACCOUNT-NO(WS-P) <= TBL-ACCOUNT-NO(WS-Q)
+004310             MOVE TRAN-TABLE-ENTRY(WS-P) TO WORK-TABLE-ENTRY(WS-T)
+004320             ADD 1 TO WS-P
+004330         WHEN SORT-DESCENDING
+004340                 AND TBL-ACCOUNT-NO(WS-P) >= TBL-ACCOUNT-NO(WS-Q)
+004350             MOVE TRAN-TABLE-ENTRY(WS-P) TO WORK-TABLE-ENTRY(WS-T)
+004360             ADD 1 TO WS-P
+004370         WHEN OTHER
+004380             MOVE TRAN-TABLE-ENTRY(WS-Q) TO WORK-TABLE-ENTRY(WS-T)
+004390             ADD 1 TO WS-Q
+004400     END-EVALUATE
+004410     ADD 1 TO WS-T
+004420     .
+004430 3310-EXIT.
+004440     EXIT.
+004450*
+004460 3320-DRAIN-LEFT.
+004470     MOVE TRAN-TABLE-ENTRY(WS-P) TO WORK-TABLE-ENTRY(WS-T)
+004480     ADD 1 TO WS-P
+004490     ADD 1 TO WS-T
+004500     .
+004510 3320-EXIT.
+004520     EXIT.
+004530*
+004540 3330-DRAIN-RIGHT.
+004550     MOVE TRAN-TABLE-ENTRY(WS-Q) TO WORK-TABLE-ENTRY(WS-T)
+004560     ADD 1 TO WS-Q
+004570     ADD 1 TO WS-T
+004580     .
+004590 3330-EXIT.
+004600     EXIT.
+004610*
+004620 3340-COPY-BACK-ONE.
+004630     MOVE WORK-TABLE-ENTRY(WS-CP) TO TRAN-TABLE-ENTRY(WS-CP)
+004640     .
+004650 3340-EXIT.
+004660     EXIT.
+004670*
+004680*****************************************************************
+004690*    3600/3700 - CHECKPOINT/RESTART SUPPORT.  3700 LOGS A        *
+004700*    LOADED RECORD AFTER A SUCCESSFUL LOAD AND SORT; THE         *
+004705*    COMPLETE RECORD THAT ACTUALLY TRIGGERS A RESTART IS NOT     *
+004707*    WRITTEN HERE -- SEE 5200-MARK-CHECKPOINT-COMPLETE, WHICH    *
+004709*    RUNS ONLY AFTER SORTED-OUTPUT-FILE IS WRITTEN.  3600 IS     *
+004710*    TAKEN INSTEAD OF THE LOAD/SORT STEPS WHEN A PRIOR RUN'S     *
+004720*    CHECKPOINT SHOWS COMPLETE, RELOADING THE TABLE FROM THAT    *
+004730*    RUN'S OUTPUT RATHER THAN REREADING AND RESORTING THE        *
+004740*    WHOLE DAILY FILE; A COUNT MISMATCH ON RELOAD ABENDS THE     *
+004742*    STEP RATHER THAN SILENTLY CONTINUING WITH PARTIAL DATA.     *
+004750*****************************************************************
+004760 3600-RELOAD-SORTED-OUTPUT.
+004770     MOVE ZERO TO TBL-COUNT
+004780     MOVE "N" TO SW-END-OF-FILE
+004790     OPEN INPUT SORTED-OUTPUT-FILE
+004792     IF WS-SORTED-OUT-STATUS NOT = "00"
+004794         MOVE "SORTOUT" TO WS-ABORT-FILE-ID
+004796         MOVE WS-SORTED-OUT-STATUS TO WS-ABORT-STATUS
+004798         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+004799     END-IF
+004800     PERFORM 3610-RELOAD-ONE-RECORD THRU 3610-EXIT
+004810         UNTIL END-OF-FILE
+004820     CLOSE SORTED-OUTPUT-FILE
+004825     IF TBL-COUNT NOT = WS-EXPECTED-COUNT
+004826         DISPLAY "SORTING-ALGORITHM - CHECKPOINT MISMATCH, "
+004827             "EXPECTED " WS-EXPECTED-COUNT " RECORDS BUT "
+004828             "RELOADED " TBL-COUNT " FROM SORTOUT"
+004829         MOVE 16 TO RETURN-CODE
+004832         STOP RUN
+004833     END-IF
+004840     DISPLAY "SORTING-ALGORITHM - RESTARTED FROM CHECKPOINT, "
+004845         TBL-COUNT " RECORDS RELOADED"
+004850     .
+004860 3600-EXIT.
+004870     EXIT.
+004880*
+004890 3610-RELOAD-ONE-RECORD.
+004900     READ SORTED-OUTPUT-FILE
+004910         AT END
+004920             MOVE "Y" TO SW-END-OF-FILE
+004930         NOT AT END
+004940             ADD 1 TO TBL-COUNT
+004950            MOVE SORTED-OUT-ACCOUNT-NO TO
+004960                TBL-ACCOUNT-NO(TBL-COUNT)
+004970            MOVE SORTED-OUT-AMOUNT TO TBL-AMOUNT(TBL-COUNT)
+004980            MOVE SORTED-OUT-DATE-CCYY TO TBL-DATE-CCYY(TBL-COUNT)
+004990            MOVE SORTED-OUT-DATE-MM TO TBL-DATE-MM(TBL-COUNT)
+005000            MOVE SORTED-OUT-DATE-DD TO TBL-DATE-DD(TBL-COUNT)
+005010     END-READ
+005020     .
+005030 3610-EXIT.
+005040     EXIT.
+005050*
+005060 3700-WRITE-CHECKPOINT.
+005070     OPEN OUTPUT CHECKPOINT-FILE
+005072     IF WS-CHECKPOINT-STATUS NOT = "00"
+005074         MOVE "CKPTFILE" TO WS-ABORT-FILE-ID
+005076         MOVE WS-CHECKPOINT-STATUS TO WS-ABORT-STATUS
+005078         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+005079     END-IF
+005080     MOVE "LOADED" TO CKPT-STAGE
+005090     MOVE TBL-COUNT TO CKPT-COUNT
+005095     MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+005098     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+005100     WRITE CHECKPOINT-RECORD
+005140     CLOSE CHECKPOINT-FILE
+005150     .
+005160 3700-EXIT.
+005170     EXIT.
+005180*
+005190*****************************************************************
+005200*    4000-DETECT-DUPLICATES - ONCE THE TABLE IS SORTED, TWO      *
+005210*    RECORDS SHARING A KEY ARE ADJACENT.  EACH ADJACENT PAIR     *
+005220*    THAT MATCHES ON ACCOUNT NUMBER IS WRITTEN TO THE DUPLICATE  *
+005230*    REPORT FOR MANUAL RECONCILIATION.                          *
+005240*****************************************************************
+005250 4000-DETECT-DUPLICATES.
+005260     MOVE ZERO TO WS-DUP-COUNT
+005270     IF TBL-COUNT > 1
+005280         PERFORM 4100-CHECK-ADJACENT-PAIR THRU 4100-EXIT
+005290             VARYING I FROM 1 BY 1 UNTIL I >= TBL-COUNT
+005300     END-IF
+005310     .
+005320 4000-EXIT.
+005330     EXIT.
+005340*
+005350 4100-CHECK-ADJACENT-PAIR.
+005360     COMPUTE J = I + 1
+005370     IF TBL-ACCOUNT-NO(I) = TBL-ACCOUNT-NO(J)
+005380         ADD 1 TO WS-DUP-COUNT
+005390         MOVE TBL-ACCOUNT-NO(I) TO DUP-ACCOUNT-NO
+005400         MOVE TBL-AMOUNT(I) TO DUP-AMOUNT-1
+005410         MOVE TBL-AMOUNT(J) TO DUP-AMOUNT-2
+005420         WRITE DUPLICATE-RECORD
+005430     END-IF
+005440     .
+005450 4100-EXIT.
+005460     EXIT.
+005470*
+005480*****************************************************************
+005490*    5000-PRINT-SORTED-DATA - LISTS THE SORTED TABLE TO THE JOB  *
+005500*    LOG AND WRITES ONE RECORD PER ENTRY TO SORTED-OUTPUT-FILE   *
+005510*    FOR THE NEXT JOB IN THE CHAIN.  ALSO ACCUMULATES THE SUM,   *
+005520*    MINIMUM AND MAXIMUM FOR THE CONTROL-TOTAL REPORT.           *
+005530*                                                                *
+005540*****************************************************************
+005550 5000-PRINT-SORTED-DATA.
+005560     OPEN OUTPUT SORTED-OUTPUT-FILE
+005562     IF WS-SORTED-OUT-STATUS NOT = "00"
+005564         MOVE "SORTOUT" TO WS-ABORT-FILE-ID
+005566         MOVE WS-SORTED-OUT-STATUS TO WS-ABORT-STATUS
+005568         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+005569     END-IF
+005570     DISPLAY "SORTED TRANSACTION LISTING"
+005580     MOVE ZERO TO WS-SUM-AMOUNT
+005590     IF TBL-COUNT > 0
+005600         MOVE TBL-AMOUNT(1) TO WS-MIN-AMOUNT
+005610         MOVE TBL-AMOUNT(1) TO WS-MAX-AMOUNT
+005620     END-IF
+005630     PERFORM 5100-PRINT-ONE-RECORD THRU 5100-EXIT
+005640         VARYING I FROM 1 BY 1 UNTIL I > TBL-COUNT
+005650     CLOSE SORTED-OUTPUT-FILE
+005660     .
+005670 5000-EXIT.
+005680     EXIT.
+005690*
+005700 5100-PRINT-ONE-RECORD.
+005710     DISPLAY TBL-ACCOUNT-NO(I) " " TBL-AMOUNT(I)
+005720     MOVE TBL-ACCOUNT-NO(I) TO SORTED-OUT-ACCOUNT-NO
+005730     MOVE TBL-AMOUNT(I)     TO SORTED-OUT-AMOUNT
+005740     MOVE TBL-DATE-CCYY(I)  TO SORTED-OUT-DATE-CCYY
+005750     MOVE TBL-DATE-MM(I)    TO SORTED-OUT-DATE-MM
+005760     MOVE TBL-DATE-DD(I)    TO SORTED-OUT-DATE-DD
+005770     WRITE SORTED-OUT-RECORD
+005780     ADD TBL-AMOUNT(I) TO WS-SUM-AMOUNT
+005790     IF TBL-AMOUNT(I) < WS-MIN-AMOUNT
+005800         MOVE TBL-AMOUNT(I) TO WS-MIN-AMOUNT
+005810     END-IF
+005820     IF TBL-AMOUNT(I) > WS-MAX-AMOUNT
+005830         MOVE TBL-AMOUNT(I) TO WS-MAX-AMOUNT
+005840     END-IF
+005850     .
+005860 5100-EXIT.
+005870     EXIT.
+005880*
+005882*    5200-MARK-CHECKPOINT-COMPLETE - APPENDS A COMPLETE STAGE
+005884*    RECORD TO THE CHECKPOINT FILE ONLY NOW THAT SORTED-OUTPUT-
+005886*    FILE HAS ACTUALLY BEEN WRITTEN, SO A RESTART NEVER TRUSTS A
+005888*    CHECKPOINT THAT PROMISES OUTPUT THAT WAS NEVER PRODUCED.
+005889*
+005891 5200-MARK-CHECKPOINT-COMPLETE.
+005892     OPEN EXTEND CHECKPOINT-FILE
+005893     IF WS-CHECKPOINT-STATUS NOT = "00"
+005894         MOVE "CKPTFILE" TO WS-ABORT-FILE-ID
+005895         MOVE WS-CHECKPOINT-STATUS TO WS-ABORT-STATUS
+005896         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+005897     END-IF
+005898     MOVE "COMPLETE" TO CKPT-STAGE
+005899     MOVE TBL-COUNT TO CKPT-COUNT
+005901     MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+005902     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+005903     WRITE CHECKPOINT-RECORD
+005904     CLOSE CHECKPOINT-FILE
+005905     .
+005906 5200-EXIT.
+005907     EXIT.
+005908*
+005911*****************************************************************
+005912*    6000-PRINT-SUMMARY-REPORT - CONTROL TOTALS TO TIE THE       *
+005913*    SORTED OUTPUT BACK TO THE INPUT FILE.                      *
+005914*****************************************************************
+005915 6000-PRINT-SUMMARY-REPORT.
+005940     DISPLAY " "
+005950     DISPLAY "CONTROL TOTALS"
+005960     DISPLAY "  RECORDS READ . . . . . . " WS-READ-COUNT
+005970     DISPLAY "  RECORDS REJECTED . . . . " WS-REJECT-COUNT
+005980     DISPLAY "  RECORDS SORTED . . . . . " TBL-COUNT
+005990     DISPLAY "  DUPLICATE KEYS . . . . . " WS-DUP-COUNT
+006000     DISPLAY "  SUM OF AMOUNTS . . . . . " WS-SUM-AMOUNT
+006010     DISPLAY "  MINIMUM AMOUNT . . . . . " WS-MIN-AMOUNT
+006020     DISPLAY "  MAXIMUM AMOUNT . . . . . " WS-MAX-AMOUNT
+006030     .
+006040 6000-EXIT.
+006050     EXIT.
+006060*
+006062*************************************************************
+006063*    9000-ABORT-ON-BAD-STATUS - COMMON ABEND ROUTINE FOR A    *
+006064*    FILE OPEN THAT RETURNED AN UNEXPECTED FILE STATUS.  THE  *
+006065*    CALLER MOVES THE FAILING FILE'S LOGICAL NAME AND STATUS  *
+006066*    CODE INTO WS-ABORT-FILE-ID/WS-ABORT-STATUS FIRST.        *
+006067*************************************************************
+006068 9000-ABORT-ON-BAD-STATUS.
+006069     DISPLAY "SORTING-ALGORITHM - UNABLE TO OPEN "
+006070         WS-ABORT-FILE-ID ", STATUS = " WS-ABORT-STATUS
+006071     MOVE 16 TO RETURN-CODE
+006072     STOP RUN
+006073     .
+006074 9000-EXIT.
+006075     EXIT.
+006076*
+006078 9999-TERMINATE.
+006080     CLOSE EXCEPTION-FILE
+006090     CLOSE DUPLICATE-FILE
+006095     OPEN OUTPUT CHECKPOINT-FILE
+006096     IF WS-CHECKPOINT-STATUS NOT = "00"
+006097         MOVE "CKPTFILE" TO WS-ABORT-FILE-ID
+006098         MOVE WS-CHECKPOINT-STATUS TO WS-ABORT-STATUS
+006099         PERFORM 9000-ABORT-ON-BAD-STATUS THRU 9000-EXIT
+006101     END-IF
+006102     CLOSE CHECKPOINT-FILE
+006103     .
+006110 9999-EXIT.
+006120     EXIT.
